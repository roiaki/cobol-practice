@@ -2,37 +2,295 @@
        PROGRAM-ID.                      SAMPLE001.
       *
        ENVIRONMENT                      DIVISION.
-      *
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE             ASSIGN TO "SAM001CT"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS IS WS-CTL-STATUS.
+           SELECT OUT-FILE             ASSIGN TO "SAM001OT"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS IS WS-OUT-STATUS.
+           SELECT RULES-FILE           ASSIGN TO "SAM001RL"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS IS WS-RULES-STATUS.
+           SELECT CKPT-FILE            ASSIGN TO "SAM001CK"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE           ASSIGN TO "AUDTOTAL"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA                             DIVISION.
+       FILE                             SECTION.
+       FD  CTL-FILE.
+       01  CTL-RECORD                   PIC X(6).
+
+       FD  OUT-FILE.
+       01  OUT-RECORD.
+           COPY CLSFYREC.
+
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           COPY RULETAB.
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD                  PIC 9(3).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE                  SECTION.
        01 NUM01                         PIC 9(3) VALUE 0.
-       01 NUM02                         PIC 9(3).
-       01 NUM03                         PIC 9(3).
-       01 REMAINDER01                   PIC 9(3).
-       01 REMAINDER02                   PIC 9(3).
-       01 REMAINDER03                   PIC 9(3).
+
+       01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 10 TIMES
+                             INDEXED BY WS-RULE-IDX.
+               COPY RULETAB REPLACING LEADING ==05== BY ==10==.
+       01 WS-RULE-COUNT                 PIC 9(2) VALUE 0.
+       01 WS-MATCH-IDX                  PIC 9(2).
+
+       01 WS-CLSFY-RECORD.
+           COPY CLSFYREC.
+
+       01 WS-CTL-STATUS                 PIC XX.
+       01 WS-OUT-STATUS                 PIC XX.
+       01 WS-RULES-STATUS               PIC XX.
+       01 WS-CKPT-STATUS                PIC XX.
+       01 WS-PARM-DATA                  PIC X(80).
+       01 WS-RANGE-PARM                 PIC X(6).
+       01 WS-RANGE-VALUES REDEFINES WS-RANGE-PARM.
+           05 WS-RANGE-START-X          PIC 9(3).
+           05 WS-RANGE-END-X            PIC 9(3).
+       01 WS-RANGE-START                PIC 9(3) VALUE 1.
+       01 WS-RANGE-END                  PIC 9(3) VALUE 100.
+
+       01 WS-LAST-CKPT                  PIC 9(3) VALUE 0.
+       01 WS-LAST-NUM                   PIC 9(3) VALUE 0.
+       01 WS-RESUMING                   PIC X VALUE "N".
+           88 WS-IS-RESUMING            VALUE "Y".
+       01 WS-CKPT-INTERVAL              PIC 9(3) VALUE 10.
+       01 WS-SINCE-CKPT                 PIC 9(3) VALUE 0.
+       01 WS-FILE-ERROR                 PIC X VALUE "N".
+           88 WS-HAS-FILE-ERROR         VALUE "Y".
+
+       01 WS-AUDIT-STATUS               PIC XX.
+       01 WS-CNT-FIZZBUZZ                PIC 9(5) VALUE 0.
+       01 WS-CNT-FIZZ                   PIC 9(5) VALUE 0.
+       01 WS-CNT-BUZZ                   PIC 9(5) VALUE 0.
+       01 WS-CNT-PLAIN                  PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
-       
-       PERFORM VARYING NUM01 FROM 1 BY 1 UNTIL NUM01 = 101
-           DIVIDE 15 INTO NUM01 GIVING NUM02 REMAINDER REMAINDER01
-           DIVIDE  3 INTO NUM01 GIVING NUM02 REMAINDER REMAINDER02
-           DIVIDE  5 INTO NUM01 GIVING NUM02 REMAINDER REMAINDER03
-           
-           IF REMAINDER01 = 0 THEN
-               DISPLAY "FizzBuzz"
+
+       0000-MAIN.
+           MOVE 0 TO WS-CNT-FIZZBUZZ
+           MOVE 0 TO WS-CNT-FIZZ
+           MOVE 0 TO WS-CNT-BUZZ
+           MOVE 0 TO WS-CNT-PLAIN
+           MOVE 0 TO WS-SINCE-CKPT
+           MOVE "N" TO WS-FILE-ERROR
+           PERFORM 0100-GET-RANGE
+           PERFORM 0150-LOAD-RULES
+           PERFORM 0175-CHECK-RESTART
+           IF WS-IS-RESUMING
+               OPEN EXTEND OUT-FILE
+               IF WS-OUT-STATUS = "35"
+                   OPEN OUTPUT OUT-FILE
+                   CLOSE OUT-FILE
+                   OPEN EXTEND OUT-FILE
+               END-IF
+               OPEN EXTEND CKPT-FILE
+               IF WS-CKPT-STATUS = "35"
+                   OPEN OUTPUT CKPT-FILE
+                   CLOSE CKPT-FILE
+                   OPEN EXTEND CKPT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT CKPT-FILE
+           END-IF
+           IF WS-OUT-STATUS NOT = "00"
+               DISPLAY "SAM001OT open failed - status " WS-OUT-STATUS
+               SET WS-HAS-FILE-ERROR TO TRUE
+           END-IF
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "SAM001CK open failed - status " WS-CKPT-STATUS
+               SET WS-HAS-FILE-ERROR TO TRUE
+           END-IF
+           IF WS-RANGE-START <= WS-RANGE-END
+               PERFORM 0200-CLASSIFY-RANGE
+               PERFORM 0290-COMPLETE-CKPT
            ELSE
-               IF REMAINDER02 = 0 THEN 
-                   DISPLAY "Fizz"
+               PERFORM 0290-COMPLETE-CKPT
+           END-IF
+           CLOSE OUT-FILE
+           PERFORM 0900-WRITE-AUDIT
+           IF WS-HAS-FILE-ERROR
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       0100-GET-RANGE.
+           MOVE 1 TO WS-RANGE-START
+           MOVE 100 TO WS-RANGE-END
+           MOVE SPACES TO WS-PARM-DATA
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+           IF WS-PARM-DATA (1:6) NOT = SPACES
+               MOVE WS-PARM-DATA (1:6) TO WS-RANGE-PARM
+               IF WS-RANGE-PARM NUMERIC
+                   MOVE WS-RANGE-START-X TO WS-RANGE-START
+                   MOVE WS-RANGE-END-X TO WS-RANGE-END
                ELSE
-                   IF REMAINDER03 = 0 THEN 
-                       DISPLAY "Buzz"
-                   ELSE
-                       DISPLAY NUM01
+                   DISPLAY "invalid range parameter - expected 6 digits"
+                   DISPLAY "e.g. 001500 for 1-500 - using default 1-100"
+               END-IF
+           ELSE
+               OPEN INPUT CTL-FILE
+               IF WS-CTL-STATUS = "00"
+                   READ CTL-FILE INTO WS-RANGE-PARM
+                   IF WS-CTL-STATUS = "00"
+                       IF WS-RANGE-PARM NUMERIC
+                           MOVE WS-RANGE-START-X TO WS-RANGE-START
+                           MOVE WS-RANGE-END-X TO WS-RANGE-END
+                       ELSE
+                           DISPLAY "invalid SAM001CT record - "
+                               "expected 6 digits"
+                           DISPLAY "using default range 1-100"
+                       END-IF
                    END-IF
+                   CLOSE CTL-FILE
                END-IF
+           END-IF.
+
+       0150-LOAD-RULES.
+           MOVE 0 TO WS-RULE-COUNT
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = "00"
+               PERFORM UNTIL WS-RULES-STATUS NOT = "00"
+                       OR WS-RULE-COUNT >= 10
+                   READ RULES-FILE
+                       INTO WS-RULE-ENTRY (WS-RULE-COUNT + 1)
+                   END-READ
+                   IF WS-RULES-STATUS = "00"
+                       ADD 1 TO WS-RULE-COUNT
+                   END-IF
+               END-PERFORM
+               IF WS-RULE-COUNT >= 10 AND WS-RULES-STATUS = "00"
+                   DISPLAY "SAM001RL has more than 10 rules - "
+                       "extra rows ignored"
+               END-IF
+               CLOSE RULES-FILE
+           END-IF
+           IF WS-RULE-COUNT = 0
+               MOVE 15         TO RT-DIVISOR OF WS-RULE-ENTRY (1)
+               MOVE "FIZZBUZZ" TO RT-LABEL OF WS-RULE-ENTRY (1)
+               MOVE 3          TO RT-DIVISOR OF WS-RULE-ENTRY (2)
+               MOVE "FIZZ"     TO RT-LABEL OF WS-RULE-ENTRY (2)
+               MOVE 5          TO RT-DIVISOR OF WS-RULE-ENTRY (3)
+               MOVE "BUZZ"     TO RT-LABEL OF WS-RULE-ENTRY (3)
+               MOVE 3 TO WS-RULE-COUNT
+           END-IF.
+
+       0175-CHECK-RESTART.
+           MOVE 0 TO WS-LAST-CKPT
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CKPT-FILE
+                   IF WS-CKPT-STATUS = "00"
+                       MOVE CKPT-RECORD TO WS-LAST-CKPT
+                   END-IF
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF
+           IF WS-LAST-CKPT NOT = 0 AND WS-LAST-CKPT >= WS-RANGE-START
+               COMPUTE WS-RANGE-START = WS-LAST-CKPT + 1
+               SET WS-IS-RESUMING TO TRUE
+           ELSE
+               MOVE "N" TO WS-RESUMING
+           END-IF.
+
+       0200-CLASSIFY-RANGE.
+           PERFORM VARYING NUM01 FROM WS-RANGE-START BY 1
+                   UNTIL NUM01 > WS-RANGE-END
+
+               PERFORM 0250-CLASSIFY-NUM01
+
+               IF CR-CATEGORY OF WS-CLSFY-RECORD = "NUMBER"
+                   DISPLAY NUM01
+               ELSE
+                   DISPLAY CR-CATEGORY OF WS-CLSFY-RECORD
+               END-IF
+
+               MOVE NUM01 TO CR-NUMBER OF WS-CLSFY-RECORD
+               MOVE WS-CLSFY-RECORD TO OUT-RECORD
+               WRITE OUT-RECORD
+               IF WS-OUT-STATUS NOT = "00"
+                   DISPLAY "SAM001OT write failed - status "
+                       WS-OUT-STATUS
+                   SET WS-HAS-FILE-ERROR TO TRUE
+               END-IF
+
+               EVALUATE CR-CATEGORY OF WS-CLSFY-RECORD
+                   WHEN "FIZZBUZZ"
+                       ADD 1 TO WS-CNT-FIZZBUZZ
+                   WHEN "FIZZ"
+                       ADD 1 TO WS-CNT-FIZZ
+                   WHEN "BUZZ"
+                       ADD 1 TO WS-CNT-BUZZ
+                   WHEN OTHER
+                       ADD 1 TO WS-CNT-PLAIN
+               END-EVALUATE
+
+               MOVE NUM01 TO WS-LAST-NUM
+               ADD 1 TO WS-SINCE-CKPT
+               IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                   PERFORM 0280-WRITE-CHECKPOINT
+                   MOVE 0 TO WS-SINCE-CKPT
+               END-IF
+
+           END-PERFORM.
+
+       0280-WRITE-CHECKPOINT.
+           MOVE WS-LAST-NUM TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "SAM001CK write failed - status " WS-CKPT-STATUS
+               SET WS-HAS-FILE-ERROR TO TRUE
+           END-IF.
+
+       0290-COMPLETE-CKPT.
+           CLOSE CKPT-FILE
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+
+       0900-WRITE-AUDIT.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
            END-IF
-           
-       END-PERFORM.
-       STOP RUN.
+           MOVE "SAMPLE001" TO AR-PROGRAM
+           MOVE WS-CNT-FIZZBUZZ TO AR-CNT-FIZZBUZZ
+           MOVE WS-CNT-FIZZ TO AR-CNT-FIZZ
+           MOVE WS-CNT-BUZZ TO AR-CNT-BUZZ
+           MOVE WS-CNT-PLAIN TO AR-CNT-PLAIN
+           MOVE 0 TO AR-CNT-NAMES
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       0250-CLASSIFY-NUM01.
+           MOVE 0 TO WS-MATCH-IDX
+           MOVE "NUMBER" TO CR-CATEGORY OF WS-CLSFY-RECORD
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                       OR WS-MATCH-IDX NOT = 0
+               IF FUNCTION MOD (NUM01,
+                       RT-DIVISOR OF WS-RULE-ENTRY (WS-RULE-IDX)) = 0
+                   MOVE WS-RULE-IDX TO WS-MATCH-IDX
+                   MOVE RT-LABEL OF WS-RULE-ENTRY (WS-RULE-IDX)
+                       TO CR-CATEGORY OF WS-CLSFY-RECORD
+               END-IF
+           END-PERFORM.
 
