@@ -1,17 +1,117 @@
        IDENTIFICATION                   DIVISION.
        PROGRAM-ID.                      sample002.
-      
+
        ENVIRONMENT                      DIVISION.
-      
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE          ASSIGN TO "SAM002MS"
+                                        ORGANIZATION INDEXED
+                                        ACCESS MODE IS DYNAMIC
+                                        RECORD KEY IS MF-NAME
+                                        FILE STATUS IS WS-MASTER-STATUS.
+           SELECT AUDIT-FILE           ASSIGN TO "AUDTOTAL"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT TRANS-FILE           ASSIGN TO "SAM002TX"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS IS WS-TRANS-STATUS.
+
        DATA                             DIVISION.
+       FILE                             SECTION.
+       FD  MASTER-FILE.
+       01  MF-RECORD.
+           05 MF-NAME                   PIC X(10).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD                 PIC X(10).
+
        WORKING-STORAGE                  SECTION.
        01 MY-DATA PIC X(10).
+       01 WS-VALID-NAME PIC X VALUE "N".
+           88 WS-NAME-IS-VALID          VALUE "Y".
+       01 WS-MASTER-STATUS              PIC XX.
+       01 WS-AUDIT-STATUS               PIC XX.
+       01 WS-CNT-NAMES                  PIC 9(5) VALUE 0.
+       01 WS-TRANS-STATUS               PIC XX.
+       01 WS-BATCH-FLAG                 PIC X VALUE "N".
+           88 WS-BATCH-MODE             VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-           DISPLAY "what is your name?".
-           ACCEPT MY-DATA FROM CONSOLE.
-           DISPLAY "your name is " MY-DATA.
-           
-       STOP RUN.
+           MOVE "N" TO WS-VALID-NAME
+           MOVE "N" TO WS-BATCH-FLAG
+           MOVE 0 TO WS-CNT-NAMES
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "00"
+               SET WS-BATCH-MODE TO TRUE
+           END-IF.
+
+           IF WS-BATCH-MODE
+               PERFORM UNTIL WS-TRANS-STATUS NOT = "00"
+                   READ TRANS-FILE INTO MY-DATA
+                   IF WS-TRANS-STATUS = "00"
+                       PERFORM 3000-PROCESS-TRANS-NAME
+                   END-IF
+               END-PERFORM
+               CLOSE TRANS-FILE
+           ELSE
+               PERFORM UNTIL WS-NAME-IS-VALID
+                   DISPLAY "what is your name?"
+                   ACCEPT MY-DATA FROM CONSOLE
+                   IF MY-DATA = SPACES OR MY-DATA = LOW-VALUES
+                       DISPLAY "name cannot be blank - please re-enter"
+                   ELSE
+                       SET WS-NAME-IS-VALID TO TRUE
+                   END-IF
+               END-PERFORM
+               DISPLAY "your name is " MY-DATA
+               PERFORM 1000-SAVE-TO-MASTER
+           END-IF.
+
+           PERFORM 2000-WRITE-AUDIT.
+           MOVE 0 TO RETURN-CODE.
+
+       GOBACK.
+
+       3000-PROCESS-TRANS-NAME.
+           IF MY-DATA = SPACES OR MY-DATA = LOW-VALUES
+               DISPLAY "skipping blank name in transaction file"
+           ELSE
+               DISPLAY "your name is " MY-DATA
+               PERFORM 1000-SAVE-TO-MASTER
+           END-IF.
+
+       1000-SAVE-TO-MASTER.
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF
+           MOVE MY-DATA TO MF-NAME
+           WRITE MF-RECORD
+               INVALID KEY
+                   DISPLAY MY-DATA " is already on the master file"
+               NOT INVALID KEY
+                   ADD 1 TO WS-CNT-NAMES
+           END-WRITE
+           CLOSE MASTER-FILE.
+
+       2000-WRITE-AUDIT.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE "sample002" TO AR-PROGRAM
+           MOVE 0 TO AR-CNT-FIZZBUZZ
+           MOVE 0 TO AR-CNT-FIZZ
+           MOVE 0 TO AR-CNT-BUZZ
+           MOVE 0 TO AR-CNT-PLAIN
+           MOVE WS-CNT-NAMES TO AR-CNT-NAMES
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
 
