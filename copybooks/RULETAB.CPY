@@ -0,0 +1,11 @@
+      *****************************************************
+      * RULETAB - CLASSIFICATION RULE TABLE ENTRY LAYOUT
+      * ONE ENTRY PER DIVISOR/LABEL PAIR, IN PRIORITY ORDER
+      * (FIRST MATCH IN THE TABLE WINS - E.G. FIZZBUZZ BEFORE
+      * FIZZ BEFORE BUZZ).  SHARED BY THE RULES FILE RECORD
+      * AND THE IN-MEMORY WORKING-STORAGE TABLE.  THE CALLER
+      * SUPPLIES THE LEVEL NUMBER VIA REPLACING WHEN THE ENTRY
+      * MUST NEST UNDER AN OCCURS GROUP.
+      *****************************************************
+           05 RT-DIVISOR                PIC 9(3).
+           05 RT-LABEL                  PIC X(8).
