@@ -0,0 +1,9 @@
+      *****************************************************
+      * CLSFYREC - CLASSIFICATION RECORD LAYOUT
+      * THE INPUT NUMBER AND THE CATEGORY IT WAS CLASSIFIED
+      * INTO (E.G. FIZZBUZZ/FIZZ/BUZZ/NUMBER OR A CUSTOM LABEL
+      * FROM THE RULES TABLE).  SHARED BY EVERY PROGRAM THAT
+      * PRODUCES OR CONSUMES CLASSIFICATION RESULTS.
+      *****************************************************
+           05 CR-NUMBER                 PIC 9(3).
+           05 CR-CATEGORY               PIC X(9).
