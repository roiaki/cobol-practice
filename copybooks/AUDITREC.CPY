@@ -0,0 +1,13 @@
+      *****************************************************
+      * AUDITREC - SHARED CONTROL-TOTALS / AUDIT TRAIL RECORD
+      * APPENDED TO BY SAMPLE001 AND SAMPLE002 AT STOP RUN SO
+      * END-OF-DAY BALANCING HAS ONE FILE TO RECONCILE AGAINST.
+      * COUNTS NOT PRODUCED BY A GIVEN PROGRAM ARE LEFT ZERO.
+      *****************************************************
+           05 AR-PROGRAM                PIC X(9).
+           05 AR-COUNTS.
+               10 AR-CNT-FIZZBUZZ       PIC 9(5).
+               10 AR-CNT-FIZZ           PIC 9(5).
+               10 AR-CNT-BUZZ           PIC 9(5).
+               10 AR-CNT-PLAIN          PIC 9(5).
+               10 AR-CNT-NAMES          PIC 9(5).
