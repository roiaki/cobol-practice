@@ -0,0 +1,51 @@
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID.                      SAMPMENU.
+      *
+       ENVIRONMENT                      DIVISION.
+      *
+       DATA                             DIVISION.
+       WORKING-STORAGE                  SECTION.
+       01 WS-CHOICE                     PIC 9 VALUE 0.
+       01 WS-DONE                       PIC X VALUE "N".
+           88 WS-IS-DONE                VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM UNTIL WS-IS-DONE
+               PERFORM 0100-SHOW-MENU
+               PERFORM 0200-DO-CHOICE
+           END-PERFORM
+           STOP RUN.
+
+       0100-SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "1. Run classification (SAMPLE001)"
+           DISPLAY "2. Capture a name (sample002)"
+           DISPLAY "3. Run both"
+           DISPLAY "4. Exit"
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-CHOICE FROM CONSOLE.
+
+       0200-DO-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM 0300-RUN-SAMPLE001
+               WHEN 2
+                   PERFORM 0400-RUN-SAMPLE002
+               WHEN 3
+                   PERFORM 0300-RUN-SAMPLE001
+                   PERFORM 0400-RUN-SAMPLE002
+               WHEN 4
+                   SET WS-IS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Please enter 1, 2, 3, or 4."
+           END-EVALUATE.
+
+       0300-RUN-SAMPLE001.
+           CALL "SAMPLE001"
+           DISPLAY "SAMPLE001 return code: " RETURN-CODE.
+
+       0400-RUN-SAMPLE002.
+           CALL "sample002"
+           DISPLAY "sample002 return code: " RETURN-CODE.
